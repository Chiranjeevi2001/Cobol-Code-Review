@@ -10,6 +10,27 @@
             select hack-filtered-file   assign to FILTERED
             organization is sequential.
 
+            select hack-sort-file       assign to HACKSORT
+            organization is sequential.
+
+            select hack-reject-file     assign to HACKREJ
+            organization is sequential
+            file status is reject-file-status.
+
+            select hack-keyword-file    assign to KEYWORDS
+            organization is sequential.
+
+            select hack-digest-file     assign to HACKDIGEST
+            organization is sequential.
+
+            select hack-restart-file    assign to HACKCKPT
+            organization is sequential
+            file status is restart-file-status.
+
+            select hack-carry-file      assign to HACKCARY
+            organization is sequential
+            file status is carry-file-status.
+
        data division.
        file section.
        fd hack-in-file recording mode f.
@@ -18,7 +39,53 @@
 
        fd hack-filtered-file recording mode f.
 
-       01 hack-filtered            pic x(150).
+       01 hack-filtered            pic x(159).
+
+       fd hack-reject-file recording mode f.
+
+       01 hack-reject              pic x(249).
+
+       fd hack-keyword-file recording mode f.
+
+       01 hack-keyword-in          pic x(15).
+
+       fd hack-digest-file recording mode f.
+
+       01 hack-digest              pic x(140).
+
+       fd hack-restart-file recording mode f.
+
+       01 hack-restart             pic 9(8).
+
+      * Every story already scored so far this run is written here as
+      * it is produced, so a restart after a checkpoint can replay the
+      * work already done instead of silently dropping it from the
+      * resumed report.
+       fd hack-carry-file recording mode f.
+
+       01 hack-carry-record.
+           02 carry-record          pic x(159).
+           02 carry-raw-score       pic s9v9(5) sign is leading
+                                     separate.
+
+       sd hack-sort-file.
+
+       01 sort-record.
+           02 sr-id                pic x(8).
+           02 filler                pic xxx.
+           02 sr-title              pic x(96).
+           02 filler                pic x.
+           02 sr-points             pic zzz9.
+           02 filler                pic x(5).
+           02 sr-comments           pic zzz9.
+           02 filler                pic x(5).
+           02 sr-author             pic x(15).
+           02 filler                pic x.
+           02 sr-time               pic x(5).
+           02 filler                pic x(3).
+           02 sr-score              pic +9.9(5) usage is display.
+           02 sr-match-flag         pic x.
+           02 sr-sort-key           pic s9v9(5).
 
        working-storage section.
 
@@ -44,11 +111,11 @@
            02 filler               pic x value "/".
            02 todays-year          pic x(4).
       *
-      * Contents can be extracted from datetime in the future
+      * Populated from datetime in 110-obtain-current-date
        01 report-time.
-           02 hh                   pic 99 value 23.
+           02 hh                   pic 99.
            02 filler               pic x value ":".
-           02 mm                   pic 99 value 59.
+           02 mm                   pic 99.
       *
       *
       * Strings in table elements CANNOT contain variable names. The
@@ -64,16 +131,16 @@
            02 tdys-date-out        pic x(10).
            02 filler               pic x(4) value spaces.
            02 rpt-time-out         pic x(5).
-      *     02 filler               pic x(35) value spaces.
+           02 filler               pic x(19) value spaces.
 
        01 report-header-lines.
-           02 rpt-hdr-ln1          pic x(140).
+           02 rpt-hdr-ln1          pic x(159).
 
            02 rpt-hdr-ln2.
               03 filler            pic x(60) value spaces.
               03 filler            pic x(27)
               value "All Mainframe/COBOL stories".
-              03 filler            pic x(53) value spaces.
+              03 filler            pic x(72) value spaces.
 
            02 rpt-hdr-ln3.
               03 filler            pic x(35)
@@ -84,6 +151,7 @@
               value "***********************************".
               03 filler            pic x(35)
               value "***********************************".
+              03 filler            pic x(19) value spaces.
 
            02 rpt-hdr-ln4.
               03 filler            pic x(3) value spaces.
@@ -91,12 +159,17 @@
               03 filler            pic x(45) value spaces.
               03 filler            pic x(5) value "Title".
               03 filler            pic x(52) value spaces.
+              03 filler            pic x(3) value "Pts".
+              03 filler            pic x(6) value spaces.
+              03 filler            pic x(4) value "Cmts".
+              03 filler            pic x(5) value spaces.
               03 filler            pic x(6) value "Author".
               03 filler            pic x(10) value spaces.
               03 filler            pic x(4) value "Time".
               03 filler            pic x(5) value spaces.
               03 filler            pic x(5) value "Score".
               03 filler            pic x(2) value spaces.
+              03 filler            pic x(1) value "F".
 
            02 rpt-hdr-ln5.
               03 filler            pic x(35)
@@ -107,10 +180,11 @@
               value "***********************************".
               03 filler            pic x(35)
               value "***********************************".
+              03 filler            pic x(19) value spaces.
 
        01 filler redefines report-header-lines.
            02 rpt-hdr-ln occurs 5 times
-                                   pic x(140).
+                                   pic x(159).
 
        01 hack-in-record.
            02 hack-in-id           pic x(8).
@@ -125,6 +199,23 @@
            02 filler               pic x.
            02 create-time-stamp    pic x(5).
 
+      * create-date-stamp broken into its mm/dd/yyyy parts so age can
+      * be calculated correctly when an extract spans more than one
+      * calendar day.
+       01 create-date-parts.
+           02 create-month-x       pic x(2).
+           02 create-day-x         pic x(2).
+           02 create-year-x        pic x(4).
+
+       01 create-month             pic 99.
+       01 create-day               pic 99.
+       01 create-year              pic 9(4).
+
+       01 create-date-yyyymmdd     pic 9(8).
+       01 today-date-yyyymmdd      pic 9(8).
+       01 day-diff                 pic s9(5).
+       01 day-diff-hours           pic s9(7).
+
        01 created-hour             pic xx.
 
        01 actual-time-stamp.
@@ -138,32 +229,108 @@
        01 points                   pic 9(3).
        01 comments                 pic 9(3).
        01 votes                    pic 9(3).
-       01 age                      pic 99v9(5).
+       01 elapsed-minutes          pic s9(5).
+       01 age                      pic 9(4)v9(5).
        01 score                    pic s9v9(5) sign is leading separate.
 
        01 counter                  pic 9.
 
-       01 search-strings.
-           02 search-string-1      pic x(15) value "mainframe".
-           02 search-string-2      pic x(15) value "cobol".
+      * Keywords to search titles for are loaded from a control file
+      * at startup instead of being hardcoded here.
+       01 search-string-count      pic 9(2) value zero.
+
+       01 search-string-table.
+           02 search-string-entry  pic x(15)
+                                    occurs 1 to 50 times
+                                    depending on search-string-count.
+
+       01 keyword-idx              pic 9(2).
+       01 keyword-match-count      pic 9(2).
+       01 last-matched-keyword     pic x(15).
+       01 keyword-eof-flag         pic x.
+           88 KEYWORD-EOF           value "Y".
 
        01 inspected-title          pic x(96).
 
+      * Records that fail numeric validation are written here instead
+      * of being silently dropped, tagged with which field(s) failed.
+       01 hack-reject-record.
+           02 rej-id                pic x(8).
+           02 filler                pic x value space.
+           02 rej-title             pic x(96).
+           02 filler                pic x value space.
+           02 rej-points            pic x(4).
+           02 filler                pic x value space.
+           02 rej-comments          pic x(4).
+           02 filler                pic x value space.
+           02 rej-author            pic x(15).
+           02 filler                pic x value space.
+           02 rej-create-dt         pic x(16).
+           02 filler                pic x value space.
+           02 rej-reason            pic x(100).
+
+       01 reject-reason            pic x(100).
+       01 reject-reason-ptr        pic 9(3).
+
+      * Compact top-10 feed: a CSV header line followed by up to 10
+      * comma-separated id/title/author/score lines.
+       01 digest-record            pic x(140).
+       01 digest-line-count        pic 9(2) value zero.
+
+      * Checkpoint/restart: how far into HACKNEWS the last run got, so
+      * a large extract can pick back up instead of starting over.
+       01 restart-file-status      pic xx.
+       01 restart-record-count     pic 9(8) value zero.
+       01 records-read-count       pic 9(8) value zero.
+
+       01 reject-file-status       pic xx.
+
+       01 carry-file-status        pic xx.
+       01 carry-eof-flag           pic x.
+           88 CARRY-EOF             value "Y".
+
+      * Which of the two search strings matched this title:
+      * "M"=mainframe only, "C"=cobol only, "B"=both.
+       01 match-flag               pic x.
+
        01 hack-out-record.
            02 hack-out-id          pic x(8).
            02 filler               pic xxx value spaces.
            02 hack-out-title       pic x(96).
            02 filler               pic x value space.
-      *     02 hack-out-points      pic zzz9.
-      *     02 filler               pic x(5) value spaces.
-      *     02 hack-out-comments    pic zzz9.
-      *     02 filler               pic x(5) value spaces.
+           02 hack-out-points      pic zzz9.
+           02 filler               pic x(5) value spaces.
+           02 hack-out-comments    pic zzz9.
+           02 filler               pic x(5) value spaces.
            02 hack-out-author      pic x(15).
            02 filler               pic x value space.
            02 hack-out-time        pic x(5).
            02 filler               pic x(3) value spaces.
            02 hack-out-score       pic +9.9(5) usage is display.
-      *    02 filler               pic xx value space.
+           02 hack-out-match-flag  pic x.
+
+      * Run-summary trailer: accumulated across every matching story as
+      * it is created, then written as a last line on FILTERED.
+       01 running-story-count      pic 9(8) value zero.
+       01 running-score-total      pic s9(9)v9(5) value zero.
+       01 running-highest-score    pic s9v9(5) value zero.
+       01 running-highest-score-id pic x(8) value spaces.
+       01 running-average-score    pic s9v9(5) value zero.
+
+       01 trailer-line.
+           02 filler               pic x(25)
+              value "Total matching stories: ".
+           02 trlr-story-count     pic zzzzzz9.
+           02 filler               pic x(17)
+              value "  Average score: ".
+           02 trlr-average-score   pic +9.9(5) usage is display.
+           02 filler               pic x(26)
+              value "  Highest-scoring story: ".
+           02 trlr-highest-id      pic x(8).
+           02 filler               pic x(68) value spaces.
+
+       01 sort-return-flag         pic x.
+           88 SORT-EOF              value "Y".
 
        01 end-of-file-flag         pic x.
            88 EOF                  value "Y".
@@ -171,22 +338,33 @@
        procedure division.
        100-primary.
            perform 105-open-files
-           perform 110-obtain-current-date
+           perform 112-obtain-current-date
            perform 115-write-report-headers
                     varying counter from 2 by 1
                     until counter is equal to 6
       *
       *   a.Read in each record in the input CSV file
-           perform 120-extract-from-csv
-                    until EOF
-      *
       *   b.Select only the records that have mention of the words
       *     'mainframe' OR 'cobol' (ignoring case) in the Title field
-      *    perform 120-do-something
-      *
       *   c.Calculate the ranking score for each record based on the
       *     number of votes it received and the time it was posted
       *
+      *   Sort the scored records by score, descending, so the
+      *   report comes out in actual front-page order instead of
+      *   file read order.
+           sort hack-sort-file
+              on descending key sr-sort-key
+              input procedure  150-build-sort-file
+              output procedure 160-produce-sorted-report
+
+           perform 185-write-trailer
+      *
+      *   The run finished cleanly, so clear the checkpoint and the
+      *   carried-forward records - the next run should start from the
+      *   top rather than skip ahead or replay stories already final.
+           move zero to records-read-count
+           perform 111-write-checkpoint
+           perform 129-clear-carry-file
            perform 190-close-files.
       *
        9999-end-program.
@@ -196,9 +374,95 @@
       *
        105-open-files.
            open input hack-in-file
-           open output hack-filtered-file.
+           open output hack-filtered-file
+           open output hack-digest-file
+           perform 106-load-search-strings
+           perform 108-check-restart
+           perform 110-open-reject-file.
+
+       106-load-search-strings.
+           open input hack-keyword-file
+           move "N" to keyword-eof-flag
+
+           perform 107-read-keyword-record until KEYWORD-EOF
+
+           close hack-keyword-file.
+
+       107-read-keyword-record.
+           read hack-keyword-file
+              at end move "Y" to keyword-eof-flag
+           end-read
+
+           if not KEYWORD-EOF
+              if search-string-count < 50 then
+                 add 1 to search-string-count
+                 move function lower-case(hack-keyword-in)
+                    to search-string-entry(search-string-count)
+              else
+                 display
+                    "KEYWORDS has more than 50 entries - "
+                    "ignoring the rest"
+                 move "Y" to keyword-eof-flag
+              end-if
+           end-if.
+
+       108-check-restart.
+      *
+      * If a checkpoint from a prior run exists, skip back over the
+      * records it already processed instead of starting from the top.
+           open input hack-restart-file
+
+           if restart-file-status is equal to "00" then
+              move zero to restart-record-count
+              read hack-restart-file
+                 at end     move zero to restart-record-count
+                 not at end move hack-restart to restart-record-count
+              end-read
+              close hack-restart-file
+
+              perform 109-skip-input-record
+                 restart-record-count times
+              move restart-record-count to records-read-count
+           else
+              move zero to records-read-count
+           end-if.
+
+       109-skip-input-record.
+           read hack-in-file
+              at end move "Y" to end-of-file-flag
+           end-read.
+
+       110-open-reject-file.
+      *
+      * On a resumed run, extend the reject file so any rejects
+      * written before the last checkpoint survive instead of being
+      * truncated by a fresh OUTPUT open; a first-time run (or a
+      * missing HACKREJ) still opens fresh.
+           if restart-record-count is greater than zero
+              open extend hack-reject-file
+              if reject-file-status is not equal to "00"
+                 open output hack-reject-file
+              end-if
+           else
+              open output hack-reject-file
+           end-if.
+
+       111-write-checkpoint.
+      *
+      * Rewritten in full each time so the file always holds just the
+      * single latest record count, not a history of every checkpoint.
+      * Called both periodically (every 5,000 reads, for progress on
+      * long streaks of non-matching records) and immediately after
+      * every carried or rejected record is committed to disk in
+      * 123-create-output-record/125-write-reject-record, so the
+      * on-disk checkpoint never claims a record is safe to skip past
+      * before its output has actually been written.
+           open output hack-restart-file
+           move records-read-count to hack-restart
+           write hack-restart
+           close hack-restart-file.
 
-       110-obtain-current-date.
+       112-obtain-current-date.
       *
       * Obtain today's date for report header
       * Write first line of report
@@ -207,6 +471,8 @@
            move da to todays-day
            move year to todays-year
            move todays-date to tdys-date-out
+           move ho to hh
+           move mi to mm
            move report-time to rpt-time-out
            move first-report-line to rpt-hdr-ln(1)
            move rpt-hdr-ln(1) to hack-filtered
@@ -225,14 +491,17 @@
               at end move "Y" to end-of-file-flag
            end-read
 
-           unstring hack-in delimited by ","
-           into     hack-in-id
-                    hack-in-title
-                    hack-in-points
-                    hack-in-comments
-                    hack-in-author
-                    hack-in-create-dt
-           end-unstring
+           if not EOF
+              add 1 to records-read-count
+
+              unstring hack-in delimited by ","
+              into     hack-in-id
+                       hack-in-title
+                       hack-in-points
+                       hack-in-comments
+                       hack-in-author
+                       hack-in-create-dt
+              end-unstring
       *
       * csvdata> ,1,2,lpellegr,mm/dd/yyyy hh:mm
       *                        || ||      ||
@@ -243,42 +512,112 @@
       * Sometimes                         hh (0-23) is only one digit
       *
       * Unstring date-time-stamp into separate date & time fields
-           unstring hack-in-create-dt delimited by space
-           into     create-date-stamp
-                    create-time-stamp
-           end-unstring
+              unstring hack-in-create-dt delimited by space
+              into     create-date-stamp
+                       create-time-stamp
+              end-unstring
+      *
+      * Unstring the date into separate month/day/year fields; month
+      * and day may be one or two digits, same as the hour field.
+              unstring create-date-stamp delimited by "/"
+              into     create-month-x
+                       create-day-x
+                       create-year-x
+              end-unstring
       *
       * Unstring time-stamp into separate hour & minute fields
-           unstring create-time-stamp delimited by ":"
-           into     created-hour
-                    actual-minute
-           end-unstring
+              unstring create-time-stamp delimited by ":"
+              into     created-hour
+                       actual-minute
+              end-unstring
       *
       * Is the hour a single digit (<10)?
-           evaluate function test-numval-f(created-hour)
-              when zero
-                 if function numval-f(created-hour) < 10 then
-                    string   "0"            delimited by x'00'
-                             created-hour   delimited by x'00'
-                    into     actual-hour
-                    end-string
-                 else
-                    move created-hour to actual-hour
+              evaluate function test-numval-f(created-hour)
+                 when zero
+                    if function numval-f(created-hour) < 10 then
+                       string   "0"            delimited by x'00'
+                                created-hour   delimited by x'00'
+                       into     actual-hour
+                       end-string
+                    else
+                       move created-hour to actual-hour
+                    end-if
+              end-evaluate
+      *
+      * Are all extracted alphanumeric values valid numerals? Build up
+      * the list of any fields that are not, so a bad record can be
+      * routed to the reject file instead of silently dropped.
+              move spaces to reject-reason
+              move 1 to reject-reason-ptr
+
+              if function test-numval-f(actual-hour)
+                    is not equal to zero
+                 string "actual-hour "     delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(actual-minute)
+                    is not equal to zero
+                 string "actual-minute "   delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(hack-in-points)
+                    is not equal to zero
+                 string "hack-in-points "  delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(hack-in-comments)
+                    is not equal to zero
+                 string "hack-in-comments " delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(create-month-x)
+                    is not equal to zero
+                 string "create-month "    delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(create-day-x)
+                    is not equal to zero
+                 string "create-day "      delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+
+              if function test-numval-f(create-year-x)
+                    is not equal to zero
+                 string "create-year "     delimited by size
+                    into reject-reason with pointer reject-reason-ptr
+              end-if
+      *
+      * The date parts are numeric-looking at this point, but that
+      * does not make them valid calendar values; a bad month/day
+      * would otherwise reach FUNCTION INTEGER-OF-DATE in
+      * 130-calculate-score with no defined result.
+              if reject-reason is equal to spaces then
+                 compute create-month =
+                          function numval-f(create-month-x)
+                 compute create-day   =
+                          function numval-f(create-day-x)
+                 compute create-year  =
+                          function numval-f(create-year-x)
+
+                 if create-month < 1 or create-month > 12
+                    string "create-month-range " delimited by size
+                       into reject-reason with pointer reject-reason-ptr
+                 end-if
+
+                 if create-day < 1 or create-day > 31
+                    string "create-day-range "   delimited by size
+                       into reject-reason with pointer reject-reason-ptr
                  end-if
-           end-evaluate
-      *
-      * Are all extracted alphanumeric values valid numerals?
-           if    function test-numval-f(actual-hour)
-                 is equal to zero
-           AND   function test-numval-f(actual-minute)
-                 is equal to zero
-           AND   function test-numval-f(hack-in-points)
-                 is equal to zero
-           AND   function test-numval-f(hack-in-comments)
-                 is equal to zero
-           then
-      *
-      * convert them into computational numerals
+              end-if
+
+              if reject-reason is equal to spaces then
+      *
+      * convert the remaining fields into computational numerals
                  compute points = function numval-f(hack-in-points)
                  compute comments = function numval-f(hack-in-comments)
                  compute hour = function numval-f(actual-hour)
@@ -286,54 +625,166 @@
       *
       * and move on with the next step in the process
                  perform 121-search-for-strings
+              else
+                 perform 125-write-reject-record
+              end-if
+      *
+      * A periodic checkpoint still covers long streaks of records
+      * that neither match nor fail validation (nothing is written
+      * for those, so re-reading a handful of them on restart is
+      * harmless) - the checkpoint that actually protects matched and
+      * rejected records is written immediately when they are
+      * committed, above.
+              if function mod(records-read-count, 5000) is equal to zero
+                 perform 111-write-checkpoint
+              end-if
            end-if.
 
        121-search-for-strings.
       *
-      *   b.Select only the records that have mention of the words
-      *     'mainframe' OR 'cobol' (ignoring case) in the Title field
-           move zero to counter
+      *   b.Select only the records that have mention of one of the
+      *     keywords (ignoring case) in the Title field. A title can
+      *     mention more than one keyword; write it once and flag
+      *     which one(s) matched instead of writing it more than once.
+           move zero to keyword-match-count
+           move space to match-flag
+           move spaces to last-matched-keyword
            move function lower-case(hack-in-title) to inspected-title
-           inspect inspected-title tallying counter for all
-                    search-string-1
 
-           if counter is greater than zero then
-              perform 122-create-output-record
+           perform 122-check-one-keyword
+              varying keyword-idx from 1 by 1
+              until keyword-idx > search-string-count
+
+           if keyword-match-count is greater than 1 then
+              move "B" to match-flag
+           else
+              if keyword-match-count is equal to 1 then
+                 move function upper-case(last-matched-keyword(1:1))
+                    to match-flag
+              end-if
            end-if
 
+           if match-flag is not equal to space then
+              perform 123-create-output-record
+           end-if.
+
+       122-check-one-keyword.
            move zero to counter
            inspect inspected-title tallying counter for all
-                    search-string-2
+                    search-string-entry(keyword-idx)
 
            if counter is greater than zero then
-              perform 122-create-output-record
+              add 1 to keyword-match-count
+              move search-string-entry(keyword-idx)
+                 to last-matched-keyword
            end-if.
 
-       122-create-output-record.
+       123-create-output-record.
       *
       * Copy input fields to output fields
            move hack-in-id to hack-out-id
            move hack-in-title to hack-out-title
-      *    move hack-in-points to hack-out-points
-      *    move hack-in-comments to hack-out-comments
+           move points to hack-out-points
+           move comments to hack-out-comments
            move hack-in-author to hack-out-author
            move actual-time-stamp to hack-out-time
+           move match-flag to hack-out-match-flag
       *
       *   c.Calculate the ranking score for each record based on the
       *     number of votes it received and the time it was posted
            perform 130-calculate-score
+           perform 127-accumulate-trailer
+           perform 128-write-carry-record
+      *
+      * This story is now durably on HACKCARY - advance the on-disk
+      * checkpoint to match so a restart never re-reads and re-carries
+      * (duplicates) it.
+           perform 111-write-checkpoint
            perform 140-write-record.
 
+       125-write-reject-record.
+      *
+      * Tag the record with which field(s) failed validation and
+      * write it to the reject file instead of dropping it. The raw
+      * input fields ride along so the bad value itself, not just the
+      * name of the field that failed, is available for chasing down.
+           move hack-in-id to rej-id
+           move hack-in-title to rej-title
+           move hack-in-points to rej-points
+           move hack-in-comments to rej-comments
+           move hack-in-author to rej-author
+           move hack-in-create-dt to rej-create-dt
+           move reject-reason to rej-reason
+           move hack-reject-record to hack-reject
+           write hack-reject after advancing 1 line
+      *
+      * This story is now durably on HACKREJ - advance the on-disk
+      * checkpoint to match so a restart never re-reads and re-rejects
+      * (duplicates) it.
+           perform 111-write-checkpoint.
+
+       127-accumulate-trailer.
+      *
+      * Roll this story into the run-summary trailer totals.
+           add 1 to running-story-count
+           add score to running-score-total
+           if running-story-count is equal to 1
+              or score > running-highest-score
+              move score to running-highest-score
+              move hack-out-id to running-highest-score-id
+           end-if.
+
+       128-write-carry-record.
+      *
+      * Persist this already-scored story so that, if this run is
+      * interrupted and later restarted from the checkpoint, the story
+      * can be replayed into the resumed report instead of being lost.
+           move hack-out-record to carry-record
+           move score to carry-raw-score
+           write hack-carry-record.
+
+       129-clear-carry-file.
+      *
+      * Truncate the carry-forward file now that its records have been
+      * folded into a completed report.
+           open output hack-carry-file
+           close hack-carry-file.
+
        130-calculate-score.
       *
       *   c.Calculate the ranking score for each record based on the
       *     number of votes it received and the time it was posted
-      *     (ignore date as we assume all posts were created on the same
-      *     date)
-      *
-      * Calculate age using current date @11:59pm as a reference point.
       *
-           compute age rounded = (hh - hour) + (minute / 60)
+      * Calculate age using the current date/time as a reference
+      * point. day-diff accounts for extracts that span more than one
+      * calendar day, so a story created yesterday isn't scored as if
+      * it were created a few hours from now.
+      *
+      * create-month/create-day/create-year were already converted
+      * and calendar-validated in 120-extract-from-csv.
+           compute create-date-yyyymmdd =
+                    create-year * 10000 + create-month * 100
+                    + create-day
+           compute today-date-yyyymmdd =
+                    year * 10000 + mo * 100 + da
+
+           compute day-diff =
+                    function integer-of-date(today-date-yyyymmdd)
+                  - function integer-of-date(create-date-yyyymmdd)
+      *
+      * day-diff is converted to hours in its own COMPUTE so the mixed
+      * -precision addition below keeps its full whole-hour value
+      * instead of losing it to intermediate rounding.
+           compute day-diff-hours = day-diff * 24
+      *
+      * Elapsed time-of-day, in minutes, between the story's post time
+      * and the live run time (hh/mm from 112-obtain-current-date) -
+      * computed on its own so the final age doesn't drop the mm term.
+           compute elapsed-minutes =
+                    (hh * 60 + mm) - (hour * 60 + minute)
+
+           compute age rounded =
+                    day-diff-hours + (elapsed-minutes / 60)
       *
       * Instructions are vague about how to calculate votes. I will
       * assume that votes are the sum of points and comments.
@@ -357,10 +808,141 @@
            move score to hack-out-score.
 
        140-write-record.
+      *
+      * Hand the scored record to the sort work file instead of
+      * writing it straight to FILTERED, so the report can come out
+      * ranked by score rather than file read order.
+           move hack-out-id     to sr-id
+           move hack-out-title  to sr-title
+           move hack-out-points to sr-points
+           move hack-out-comments to sr-comments
+           move hack-out-author to sr-author
+           move hack-out-time   to sr-time
+           move hack-out-score  to sr-score
+           move hack-out-match-flag to sr-match-flag
+           move score            to sr-sort-key
+           release sort-record.
+
+       150-build-sort-file.
+           if restart-record-count is greater than zero
+              perform 151-replay-carried-records
+           else
+              open output hack-carry-file
+           end-if
+
+           perform 120-extract-from-csv until EOF
+
+           close hack-carry-file.
+
+       151-replay-carried-records.
+      *
+      * Fold every story carried forward from before the last
+      * checkpoint back into this run's totals and sorted output,
+      * instead of letting the resumed report silently drop them.
+           open input hack-carry-file
+
+           if carry-file-status is equal to "00" then
+              move "N" to carry-eof-flag
+
+              perform 152-replay-one-carried-record until CARRY-EOF
+
+              close hack-carry-file
+              open extend hack-carry-file
+           else
+              open output hack-carry-file
+           end-if.
+
+       152-replay-one-carried-record.
+           read hack-carry-file
+              at end move "Y" to carry-eof-flag
+           end-read
+
+           if not CARRY-EOF
+              move carry-record to hack-out-record
+              move carry-raw-score to score
+              perform 127-accumulate-trailer
+              perform 140-write-record
+           end-if.
+
+       160-produce-sorted-report.
+           move "N" to sort-return-flag
+           perform 162-write-digest-header
+
+           perform 161-write-one-sorted-record until SORT-EOF.
+
+       161-write-one-sorted-record.
+           return hack-sort-file
+              at end move "Y" to sort-return-flag
+           end-return
+
+           if not SORT-EOF
+              move sr-id     to hack-out-id
+              move sr-title  to hack-out-title
+              move sr-points to hack-out-points
+              move sr-comments to hack-out-comments
+              move sr-author to hack-out-author
+              move sr-time   to hack-out-time
+              move sr-score  to hack-out-score
+              move sr-match-flag to hack-out-match-flag
+
+              perform 165-write-filtered-record
+
+              if digest-line-count is less than 10 then
+                 perform 163-write-digest-record
+              end-if
+           end-if.
+
+       162-write-digest-header.
+           move spaces to digest-record
+           string "id,title,author,score" delimited by size
+              into digest-record
+           move digest-record to hack-digest
+           write hack-digest after advancing 1 line.
+
+       163-write-digest-record.
+      *
+      * Compact top-10 feed record: id, title, author, score. The
+      * title is quoted since story titles routinely contain commas.
+           move spaces to digest-record
+           string function trim(sr-id)     delimited by size
+                  ","                      delimited by size
+                  '"'                      delimited by size
+                  function trim(sr-title)  delimited by size
+                  '"'                      delimited by size
+                  ","                      delimited by size
+                  function trim(sr-author) delimited by size
+                  ","                      delimited by size
+                  sr-score                 delimited by size
+              into digest-record
+           move digest-record to hack-digest
+           write hack-digest after advancing 1 line
+           add 1 to digest-line-count.
+
+       165-write-filtered-record.
            move hack-out-record to hack-filtered
       *     display hack-out-record
            write hack-filtered after advancing 1 line.
 
+       185-write-trailer.
+      *
+      * Last line on FILTERED: how many stories matched, their average
+      * score, and which one scored highest.
+           if running-story-count > zero
+              compute running-average-score rounded =
+                       running-score-total / running-story-count
+           else
+              move zero to running-average-score
+           end-if
+
+           move running-story-count      to trlr-story-count
+           move running-average-score    to trlr-average-score
+           move running-highest-score-id to trlr-highest-id
+
+           move trailer-line to hack-filtered
+           write hack-filtered after advancing 1 line.
+
        190-close-files.
            close hack-in-file
-           close hack-filtered-file.
+           close hack-filtered-file
+           close hack-reject-file
+           close hack-digest-file.
